@@ -1,43 +1,398 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. NewtonRaphsonReciprocal.
-      *> Newton-Raphson method for computing 1/a     
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01  A     PIC S99      VALUE 0.
-           01  XNEW  PIC S9V9(5)  VALUE 0.
-           01  XOLD  PIC S9V9(5)  VALUE -0.0100.
-           01  N     PIC 99       VALUE 10.
-           01  INV   PIC S9V9(5)  VALUE 0.
-
-       PROCEDURE DIVISION.
-      *> Get number
-           DISPLAY "Insert Number (-10<n<10)"
-           ACCEPT A
-              
-      *> Check input     
-           IF A<=-10 OR A >+10 THEN
-           DISPLAY "Error: number x must be -10 < x < +10"
-           END-IF
-
-           IF A = 0 THEN
-           DISPLAY "Result: Infinite"
-           END-IF
-
-      *> Initialize the algorithm 
-           IF A < 0 THEN
-           MOVE -0.01 TO XOLD
-           ELSE
-           MOVE +0.01 TO XOLD
-           END-IF  
-
-      *> Use the algorithm
-           IF (NOT A = 0) AND A > -10 AND A <= 10 THEN
-               PERFORM N TIMES
-                   COMPUTE XNEW = XOLD *( 2 - A * XOLD)
-                   DISPLAY "Result: ",XNEW
-                   MOVE XNEW TO XOLD
-               END-PERFORM
-               DIVIDE  A INTO 1 GIVING INV
-               DISPLAY "Exact Result:" INV
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NewtonRaphsonReciprocal.
+000030 AUTHOR.        T. MASON.
+000040 INSTALLATION.  RATE-TABLE UNIT.
+000050 DATE-WRITTEN.  2024-02-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* Newton-Raphson method for computing 1/A, run as a batch  *
+000090* job against a deck of A values instead of one ACCEPT.    *
+000100*                                                          *
+000110* MODIFICATION HISTORY                                    *
+000120* 2026-08-09 TJM  Converted from interactive ACCEPT/       *
+000130*                 DISPLAY to batch RECIPROCAL-INPUT /      *
+000140*                 RECIPROCAL-REPORT files so the job can   *
+000150*                 run unattended.                          *
+000160* 2026-08-09 TJM  Range check is now symmetric (-10 and    *
+000170*                 +10 are both out of range) and bad or    *
+000180*                 zero input is rejected to a RECIPROCAL-  *
+000190*                 REJECTS file with a reason instead of    *
+000200*                 falling through to the algorithm.        *
+000201* 2026-08-09 TJM  Iteration count and decimal precision    *
+000202*                 now come from a PARAMETER-CARD instead   *
+000203*                 of being hardcoded; XNEW/XOLD/INV widened*
+000204*                 to 9 decimals so finer precision runs    *
+000205*                 can use it.                               *
+000206* 2026-08-09 TJM  Added checkpoint/restart: a CHECKPOINT-   *
+000207*                 FILE record every few records processed, *
+000208*                 and an optional RESTART-CARD giving a     *
+000209*                 record count to skip past on a rerun.     *
+000209*                                                           *
+000209* 2026-08-09 TJM  Writes a CONTROL-TOTALS record at         *
+000209*                 termination so a reconciliation run can   *
+000209*                 compare this job's counts against the     *
+000209*                 Employee master job.                      *
+000210*----------------------------------------------------------*
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT RECIPROCAL-INPUT  ASSIGN TO "RECIPIN"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000271         FILE STATUS   IS WS-INPUT-FILE-STATUS.
+000280
+000290     SELECT RECIPROCAL-REPORT ASSIGN TO "RECIPOUT"
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310
+000320     SELECT RECIPROCAL-REJECTS ASSIGN TO "RECIPREJ"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000331
+000332     SELECT PARAMETER-CARD    ASSIGN TO "PARMCARD"
+000333         ORGANIZATION IS LINE SEQUENTIAL
+000334         FILE STATUS   IS WS-PARM-FILE-STATUS.
+000335
+000336     SELECT CHECKPOINT-FILE   ASSIGN TO "CHKPOINT"
+000337         ORGANIZATION IS LINE SEQUENTIAL.
+000338
+000339     SELECT RESTART-CARD      ASSIGN TO "RESTART"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000341         FILE STATUS   IS WS-RESTART-FILE-STATUS.
+000342
+000343     SELECT CONTROL-TOTALS    ASSIGN TO "NRCTLTOT"
+000344         ORGANIZATION IS LINE SEQUENTIAL.
+000345
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  RECIPROCAL-INPUT
+000380     RECORD CONTAINS 3 CHARACTERS.
+000390 01  RECIPROCAL-INPUT-RECORD.
+000400     05  RI-A                PIC S99
+000410                             SIGN IS LEADING SEPARATE.
+000420
+000430 FD  RECIPROCAL-REPORT
+000440     RECORD CONTAINS 80 CHARACTERS.
+000450 01  RECIPROCAL-REPORT-RECORD    PIC X(80).
+000460
+000470 FD  RECIPROCAL-REJECTS
+000480     RECORD CONTAINS 80 CHARACTERS.
+000490 01  RECIPROCAL-REJECTS-RECORD   PIC X(80).
+000491
+000492*> One optional parameter card: columns 1-2 are the       *>
+000493*> iteration count, column 3 is the decimal precision.     *>
+000494*> A missing or blank card falls back to the historical    *>
+000495*> defaults of 10 iterations and 5 decimal places.          *>
+000496 FD  PARAMETER-CARD
+000496     RECORD CONTAINS 3 CHARACTERS.
+000497 01  PARAMETER-CARD-RECORD.
+000498     05  PC-ITERATIONS       PIC 99.
+000499     05  PC-DECIMALS         PIC 9.
+000500
+000501*> Checkpoint record: how many input records had been        *>
+000502*> processed, and the last A value processed, as of this     *>
+000503*> checkpoint.                                               *>
+000502 FD  CHECKPOINT-FILE
+000503     RECORD CONTAINS 80 CHARACTERS.
+000504 01  CHECKPOINT-RECORD.
+000505     05  CP-RECORD-COUNT     PIC 9(07).
+000506     05  FILLER              PIC X(03)    VALUE SPACES.
+000507     05  CP-LAST-A           PIC -9(02).
+000508     05  FILLER              PIC X(67)    VALUE SPACES.
+000509
+000510*> Optional restart card: how many input records were        *>
+000511*> already processed by a prior run and should be skipped    *>
+000512*> rather than reprocessed.  A missing card means this is a   *>
+000513*> fresh run - nothing is skipped.                            *>
+000511 FD  RESTART-CARD
+000512     RECORD CONTAINS 7 CHARACTERS.
+000513 01  RESTART-CARD-RECORD.
+000514     05  RS-SKIP-COUNT       PIC 9(07).
+000515
+000516 FD  CONTROL-TOTALS
+000517     RECORD CONTAINS 80 CHARACTERS.
+000518     COPY CTLTOTAL.
+000519
+000520 WORKING-STORAGE SECTION.
+000520 01  A                       PIC S99      VALUE 0.
+000530 01  XNEW                    PIC S9V9(9)  VALUE 0.
+000540 01  XOLD                    PIC S9V9(9)  VALUE -0.010000000.
+000550 01  N                       PIC 99       VALUE 10.
+000560 01  INV                     PIC S9V9(9)  VALUE 0.
+000561 01  WS-DECIMALS             PIC 9        VALUE 5.
+000561 01  WS-INPUT-FILE-STATUS    PIC X(02)    VALUE "00".
+000561     88  WS-INPUT-OPEN-OK       VALUE "00".
+000561
+000561 01  WS-PARM-FILE-STATUS     PIC X(02)    VALUE "00".
+000561     88  WS-PARM-FILE-NOT-FOUND VALUE "35".
+000562
+000562 01  WS-RESTART-FILE-STATUS  PIC X(02)    VALUE "00".
+000562     88  WS-RESTART-FILE-NOT-FOUND VALUE "35".
+000563
+000563 01  WS-RESTART-COUNT        PIC 9(07)    VALUE 0.
+000564 01  WS-RECORDS-PROCESSED    PIC 9(07)    VALUE 0.
+000564 01  WS-RECORDS-READ-RUN     PIC 9(07)    VALUE 0.
+000565 01  WS-CHECKPOINT-INTERVAL  PIC 9(03)    VALUE 5.
+000566 01  WS-CP-FIELDS.
+000567     05  WS-CP-QUOTIENT      PIC 9(07)    VALUE 0.
+000568     05  WS-CP-REMAINDER     PIC 9(03)    VALUE 0.
+000569
+000570 01  WS-REPORT-WRITTEN       PIC 9(07)    VALUE 0.
+000571 01  WS-REJECTS-WRITTEN      PIC 9(07)    VALUE 0.
+000572
+000563 01  WS-ROUND-FIELDS.
+000564     05  WS-ROUND-SCALE      PIC 9(10)    VALUE 1.
+000565     05  WS-ROUND-IN         PIC S9V9(9)  VALUE 0.
+000566     05  WS-ROUND-SCALED     PIC S9(10)   VALUE 0.
+000567     05  WS-ROUND-OUT        PIC S9V9(9)  VALUE 0.
+000568
+000569 01  WS-XNEW-FINAL           PIC S9V9(9)  VALUE 0.
+000570 01  WS-INV-FINAL            PIC S9V9(9)  VALUE 0.
+000580 01  WS-SWITCHES.
+000590     05  WS-END-OF-INPUT-SW  PIC X(01)    VALUE "N".
+000600         88  END-OF-INPUT        VALUE "Y".
+000601     05  WS-END-OF-PARM-SW   PIC X(01)    VALUE "N".
+000602         88  END-OF-PARAMETER-CARD  VALUE "Y".
+000603     05  WS-END-OF-RESTART-SW PIC X(01)   VALUE "N".
+000604         88  END-OF-RESTART-CARD    VALUE "Y".
+000610     05  WS-VALIDATION-SW    PIC X(01)    VALUE "Y".
+000620         88  INPUT-IS-VALID      VALUE "Y".
+000630         88  INPUT-IS-INVALID    VALUE "N".
+000640
+000650 01  WS-REJECT-REASON        PIC X(44)    VALUE SPACES.
+000660
+000670 01  WS-REPORT-LINE.
+000680     05  WR-A                PIC -9(02).
+000690     05  FILLER              PIC X(03)    VALUE SPACES.
+000700     05  WR-ITERATIONS       PIC Z9.
+000710     05  FILLER              PIC X(03)    VALUE SPACES.
+000720     05  WR-XNEW             PIC -9.9(09).
+000730     05  FILLER              PIC X(03)    VALUE SPACES.
+000740     05  WR-INV              PIC -9.9(09).
+000750     05  FILLER              PIC X(34)    VALUE SPACES.
+000760
+000770 01  WS-REJECT-LINE.
+000780     05  WJ-A                PIC -9(02).
+000790     05  FILLER              PIC X(03)    VALUE SPACES.
+000800     05  WJ-REASON           PIC X(44).
+000810     05  FILLER              PIC X(26)    VALUE SPACES.
+000820
+000830 PROCEDURE DIVISION.
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE
+000860     PERFORM 2000-PROCESS-RECORDS THRU
+000870             2000-PROCESS-RECORDS-EXIT
+000880         UNTIL END-OF-INPUT
+000890     PERFORM 8000-TERMINATE
+000900     STOP RUN.
+000910
+000920 1000-INITIALIZE.
+000930     OPEN INPUT  RECIPROCAL-INPUT
+000931     IF NOT WS-INPUT-OPEN-OK
+000932         DISPLAY "RECIPROCAL INPUT OPEN FAILED - STATUS "
+000933             WS-INPUT-FILE-STATUS
+000934         STOP RUN
+000935     END-IF
+000951     PERFORM 1100-READ-PARAMETER-CARD THRU
+000952             1100-READ-PARAMETER-CARD-EXIT
+000954     PERFORM 1200-READ-RESTART-CARD THRU
+000955             1200-READ-RESTART-CARD-EXIT
+000940     IF WS-RESTART-COUNT > 0
+000941         OPEN EXTEND RECIPROCAL-REPORT
+000942         OPEN EXTEND RECIPROCAL-REJECTS
+000943         OPEN EXTEND CHECKPOINT-FILE
+000944     ELSE
+000945         OPEN OUTPUT RECIPROCAL-REPORT
+000946         OPEN OUTPUT RECIPROCAL-REJECTS
+000947         OPEN OUTPUT CHECKPOINT-FILE
+000948     END-IF
+000956     PERFORM 1300-SKIP-INPUT-RECORD THRU
+000957             1300-SKIP-INPUT-RECORD-EXIT
+000958         WS-RESTART-COUNT TIMES
+000960     PERFORM 2100-READ-INPUT-RECORD.
+000970
+000971*> The parameter card is optional - a missing or blank card
+000972*> leaves the historical defaults of 10 iterations and 5
+000973*> decimal places in place.
+000974 1100-READ-PARAMETER-CARD.
+000975     OPEN INPUT PARAMETER-CARD
+000976     IF WS-PARM-FILE-NOT-FOUND
+000977         SET END-OF-PARAMETER-CARD TO TRUE
+000978         GO TO 1100-READ-PARAMETER-CARD-EXIT
+000979     END-IF
+000980     READ PARAMETER-CARD
+000981         AT END
+000982             SET END-OF-PARAMETER-CARD TO TRUE
+000983     END-READ
+000984     IF NOT END-OF-PARAMETER-CARD
+000985         IF PC-ITERATIONS > 0
+000986             MOVE PC-ITERATIONS TO N
+000987         END-IF
+000988         IF PC-DECIMALS > 0 AND PC-DECIMALS <= 9
+000989             MOVE PC-DECIMALS TO WS-DECIMALS
+000990         END-IF
+000991     END-IF
+000992     CLOSE PARAMETER-CARD.
+000993 1100-READ-PARAMETER-CARD-EXIT.
+000994     EXIT.
+000995
+000996*> The restart card is optional - a missing or blank card    *>
+000997*> leaves WS-RESTART-COUNT at zero, so no records are         *>
+000998*> skipped.                                                   *>
+000999 1200-READ-RESTART-CARD.
+001000     OPEN INPUT RESTART-CARD
+001001     IF WS-RESTART-FILE-NOT-FOUND
+001002         GO TO 1200-READ-RESTART-CARD-EXIT
+001003     END-IF
+001004     READ RESTART-CARD
+001005         AT END
+001006             SET END-OF-RESTART-CARD TO TRUE
+001007     END-READ
+001008     IF NOT END-OF-RESTART-CARD
+001009         MOVE RS-SKIP-COUNT TO WS-RESTART-COUNT
+001010     END-IF
+001011     CLOSE RESTART-CARD.
+001012 1200-READ-RESTART-CARD-EXIT.
+001013     EXIT.
+001014
+001015*> Re-reads a record already processed by a prior run, so     *>
+001016*> the record count stays in step for the next checkpoint     *>
+001017*> and the first unprocessed record is next off the file.     *>
+001018 1300-SKIP-INPUT-RECORD.
+001019     READ RECIPROCAL-INPUT
+001020         AT END
+001021             SET END-OF-INPUT TO TRUE
+001022     END-READ
+001023     ADD 1 TO WS-RECORDS-PROCESSED.
+001024 1300-SKIP-INPUT-RECORD-EXIT.
+001025     EXIT.
+001026
+000980 2000-PROCESS-RECORDS.
+000990     MOVE RI-A    TO A
+000991     ADD 1 TO WS-RECORDS-PROCESSED
+000992     ADD 1 TO WS-RECORDS-READ-RUN
+001000     PERFORM 2300-VALIDATE-INPUT
+001010     IF INPUT-IS-VALID
+001020         PERFORM 2400-COMPUTE-RECIPROCAL
+001030         PERFORM 2500-WRITE-REPORT-RECORD
+001040     ELSE
+001050         PERFORM 2600-WRITE-REJECT-RECORD
+001060     END-IF
+001065     PERFORM 2650-CHECKPOINT-IF-DUE
+001070     PERFORM 2100-READ-INPUT-RECORD.
+001080 2000-PROCESS-RECORDS-EXIT.
+001090     EXIT.
+001100
+001110 2100-READ-INPUT-RECORD.
+001120     READ RECIPROCAL-INPUT
+001130         AT END
+001140             SET END-OF-INPUT TO TRUE
+001150     END-READ.
+001160
+001170*> Check input - range is symmetric (both endpoints reject)
+001180*> and a zero input is rejected, not run through the
+001190*> algorithm below.
+001200 2300-VALIDATE-INPUT.
+001210     SET INPUT-IS-VALID TO TRUE
+001220     MOVE SPACES TO WS-REJECT-REASON
+001230     IF A <= -10 OR A >= 10 THEN
+001240         SET INPUT-IS-INVALID TO TRUE
+001250         MOVE "NUMBER OUT OF RANGE, MUST BE -10 < A < +10"
+001260             TO WS-REJECT-REASON
+001270     ELSE
+001280         IF A = 0 THEN
+001290             SET INPUT-IS-INVALID TO TRUE
+001300             MOVE "ZERO HAS NO RECIPROCAL"
+001310                 TO WS-REJECT-REASON
+001320         END-IF
+001330     END-IF.
+001340
+001350*> Initialize and run the algorithm - only reached for input
+001360*> that has already passed 2300-VALIDATE-INPUT.
+001370 2400-COMPUTE-RECIPROCAL.
+001380     IF A < 0 THEN
+001390         MOVE -0.01 TO XOLD
+001400     ELSE
+001410         MOVE +0.01 TO XOLD
+001420     END-IF
+001430
+001440     PERFORM N TIMES
+001450         COMPUTE XNEW = XOLD * (2 - A * XOLD)
+001460         MOVE XNEW TO XOLD
+001470     END-PERFORM
+001480     DIVIDE A INTO 1 GIVING INV
+001481
+001482     MOVE XNEW TO WS-ROUND-IN
+001483     PERFORM 2450-ROUND-TO-PRECISION
+001484     MOVE WS-ROUND-OUT TO WS-XNEW-FINAL
+001485
+001486     MOVE INV  TO WS-ROUND-IN
+001487     PERFORM 2450-ROUND-TO-PRECISION
+001488     MOVE WS-ROUND-OUT TO WS-INV-FINAL.
+001489
+001490*> Round WS-ROUND-IN to WS-DECIMALS decimal places, leaving
+001491*> the digits beyond that precision zeroed rather than just
+001492*> truncated, and return the result in WS-ROUND-OUT.
+001493 2450-ROUND-TO-PRECISION.
+001494     COMPUTE WS-ROUND-SCALE = 10 ** WS-DECIMALS
+001495     COMPUTE WS-ROUND-SCALED ROUNDED =
+001496         WS-ROUND-IN * WS-ROUND-SCALE
+001497     COMPUTE WS-ROUND-OUT = WS-ROUND-SCALED / WS-ROUND-SCALE.
+001497
+001500 2500-WRITE-REPORT-RECORD.
+001510     MOVE SPACES    TO WS-REPORT-LINE
+001520     MOVE A         TO WR-A
+001530     MOVE N         TO WR-ITERATIONS
+001540     MOVE WS-XNEW-FINAL TO WR-XNEW
+001550     MOVE WS-INV-FINAL  TO WR-INV
+001560     WRITE RECIPROCAL-REPORT-RECORD FROM WS-REPORT-LINE
+001561     ADD 1 TO WS-REPORT-WRITTEN.
+001570
+001580 2600-WRITE-REJECT-RECORD.
+001590     MOVE SPACES         TO WS-REJECT-LINE
+001600     MOVE A              TO WJ-A
+001610     MOVE WS-REJECT-REASON TO WJ-REASON
+001620     WRITE RECIPROCAL-REJECTS-RECORD FROM WS-REJECT-LINE
+001621     ADD 1 TO WS-REJECTS-WRITTEN.
+001630
+001631*> Writes a checkpoint record every WS-CHECKPOINT-INTERVAL     *>
+001632*> records processed, so a rerun can restart just past the     *>
+001633*> last one taken.                                             *>
+001632 2650-CHECKPOINT-IF-DUE.
+001633     DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+001634         GIVING WS-CP-QUOTIENT REMAINDER WS-CP-REMAINDER
+001635     IF WS-CP-REMAINDER = 0
+001636         PERFORM 2700-WRITE-CHECKPOINT-RECORD
+001637     END-IF.
+001638
+001639 2700-WRITE-CHECKPOINT-RECORD.
+001640     MOVE SPACES             TO CHECKPOINT-RECORD
+001641     MOVE WS-RECORDS-PROCESSED TO CP-RECORD-COUNT
+001642     MOVE A                  TO CP-LAST-A
+001643     WRITE CHECKPOINT-RECORD.
+001644
+001640 8000-TERMINATE.
+001650     CLOSE RECIPROCAL-INPUT
+001660     CLOSE RECIPROCAL-REPORT
+001670     CLOSE RECIPROCAL-REJECTS
+001671     CLOSE CHECKPOINT-FILE
+001672     PERFORM 8100-WRITE-CONTROL-TOTALS THRU
+001673             8100-WRITE-CONTROL-TOTALS-EXIT.
+001674
+001675*> One control-total record for this run, for a later
+001676*> reconciliation run to compare against the Employee
+001677*> master job.  CT-RECORDS-READ comes from WS-RECORDS-READ-RUN,
+001677*> not WS-RECORDS-PROCESSED - on a restarted run the latter
+001677*> also counts the records skipped to reach the restart point,
+001677*> and this run never read, wrote or rejected any of those, so
+001677*> folding them in here would keep this run's own totals from
+001677*> tying.
+001678 8100-WRITE-CONTROL-TOTALS.
+001679     OPEN OUTPUT CONTROL-TOTALS
+001680     MOVE SPACES           TO CONTROL-TOTAL-RECORD
+001681     MOVE "NEWTONRAPHSON"  TO CT-JOB-NAME
+001682     MOVE WS-RECORDS-READ-RUN TO CT-RECORDS-READ
+001683     MOVE WS-REPORT-WRITTEN    TO CT-RECORDS-WRITTEN
+001684     MOVE WS-REJECTS-WRITTEN   TO CT-RECORDS-REJECTED
+001685     WRITE CONTROL-TOTAL-RECORD
+001686     CLOSE CONTROL-TOTALS.
+001687 8100-WRITE-CONTROL-TOTALS-EXIT.
+001688     EXIT.

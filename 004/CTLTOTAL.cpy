@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------*
+000020* CTLTOTAL - one job's control-total record, written at    *
+000030* termination so a later run can reconcile record counts   *
+000040* across jobs.                                             *
+000050*----------------------------------------------------------*
+000080 01  CONTROL-TOTAL-RECORD.
+000090     05  CT-JOB-NAME             PIC X(15).
+000100     05  CT-RECORDS-READ         PIC 9(07).
+000110     05  CT-RECORDS-WRITTEN      PIC 9(07).
+000120     05  CT-RECORDS-REJECTED     PIC 9(07).
+000130     05  FILLER                  PIC X(44).

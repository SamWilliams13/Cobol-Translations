@@ -0,0 +1,190 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    Reconcile.
+000030 AUTHOR.        T. MASON.
+000040 INSTALLATION.  RATE-TABLE UNIT.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* Reads the CONTROL-TOTALS record each batch job leaves    *
+000090* behind at termination - the reciprocal job's NRCTLTOT    *
+000100* and the Employee master job's CDCTLTOT - and reports      *
+000110* whether each job's own records-read total ties to its     *
+000120* records-written plus records-rejected.  A mismatch means  *
+000130* one of those jobs did not run to completion.               *
+000140*                                                          *
+000150* MODIFICATION HISTORY                                    *
+000160* 2026-08-09 TJM  Original reconciliation report.          *
+000170*----------------------------------------------------------*
+000180
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT NR-CONTROL-TOTALS ASSIGN TO "NRCTLTOT"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS   IS WS-NR-FILE-STATUS.
+000250
+000260     SELECT CD-CONTROL-TOTALS ASSIGN TO "CDCTLTOT"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS   IS WS-CD-FILE-STATUS.
+000290
+000300     SELECT RECONCILE-REPORT  ASSIGN TO "RECONOUT"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  NR-CONTROL-TOTALS
+000360     RECORD CONTAINS 80 CHARACTERS.
+000370     COPY CTLTOTAL REPLACING
+000380         ==CONTROL-TOTAL-RECORD== BY ==NR-CONTROL-TOTAL-RECORD==
+000381         ==CT-JOB-NAME==         BY ==NR-CT-JOB-NAME==
+000382         ==CT-RECORDS-READ==     BY ==NR-CT-RECORDS-READ==
+000383         ==CT-RECORDS-WRITTEN==  BY ==NR-CT-RECORDS-WRITTEN==
+000384         ==CT-RECORDS-REJECTED== BY ==NR-CT-RECORDS-REJECTED==.
+000400
+000410 FD  CD-CONTROL-TOTALS
+000420     RECORD CONTAINS 80 CHARACTERS.
+000430     COPY CTLTOTAL REPLACING
+000440         ==CONTROL-TOTAL-RECORD== BY ==CD-CONTROL-TOTAL-RECORD==
+000441         ==CT-JOB-NAME==         BY ==CD-CT-JOB-NAME==
+000442         ==CT-RECORDS-READ==     BY ==CD-CT-RECORDS-READ==
+000443         ==CT-RECORDS-WRITTEN==  BY ==CD-CT-RECORDS-WRITTEN==
+000444         ==CT-RECORDS-REJECTED== BY ==CD-CT-RECORDS-REJECTED==.
+000460
+000470 FD  RECONCILE-REPORT
+000480     RECORD CONTAINS 80 CHARACTERS.
+000490 01  RECONCILE-REPORT-RECORD    PIC X(80).
+000500
+000510 WORKING-STORAGE SECTION.
+000520 01  WS-NR-FILE-STATUS           PIC X(02)    VALUE "00".
+000530     88  WS-NR-FILE-NOT-FOUND        VALUE "35".
+000540
+000550 01  WS-CD-FILE-STATUS           PIC X(02)    VALUE "00".
+000560     88  WS-CD-FILE-NOT-FOUND        VALUE "35".
+000570
+000580 01  WS-SWITCHES.
+000590     05  WS-NR-AVAILABLE-SW      PIC X(01)    VALUE "N".
+000600         88  NR-TOTALS-AVAILABLE     VALUE "Y".
+000610     05  WS-CD-AVAILABLE-SW      PIC X(01)    VALUE "N".
+000620         88  CD-TOTALS-AVAILABLE     VALUE "Y".
+000630     05  WS-NR-TIES-SW           PIC X(01)    VALUE "N".
+000640         88  NR-TOTALS-TIE            VALUE "Y".
+000650     05  WS-CD-TIES-SW           PIC X(01)    VALUE "N".
+000660         88  CD-TOTALS-TIE            VALUE "Y".
+000670
+000680 01  WS-NR-ACCOUNTED-FOR         PIC 9(07)    VALUE 0.
+000690 01  WS-CD-ACCOUNTED-FOR         PIC 9(07)    VALUE 0.
+000700
+000710 01  WS-REPORT-LINE              PIC X(80)    VALUE SPACES.
+000720
+000730 01  WS-DETAIL-LINE.
+000740     05  WD-JOB-NAME             PIC X(15).
+000750     05  FILLER                  PIC X(02)    VALUE SPACES.
+000760     05  WD-READ-LABEL           PIC X(06)    VALUE "READ: ".
+000770     05  WD-READ                 PIC ZZZZZZ9.
+000780     05  FILLER                  PIC X(02)    VALUE SPACES.
+000790     05  WD-WRITTEN-LABEL        PIC X(09)    VALUE "WRITTEN: ".
+000800     05  WD-WRITTEN              PIC ZZZZZZ9.
+000810     05  FILLER                  PIC X(02)    VALUE SPACES.
+000820     05  WD-REJECTED-LABEL       PIC X(10)    VALUE "REJECTED: ".
+000830     05  WD-REJECTED             PIC ZZZZZZ9.
+000840     05  FILLER                  PIC X(02)    VALUE SPACES.
+000850     05  WD-TIE-LABEL            PIC X(06)    VALUE "TIES: ".
+000860     05  WD-TIE                  PIC X(03).
+000870     05  FILLER                  PIC X(12)    VALUE SPACES.
+000880
+000890 PROCEDURE DIVISION.
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE
+000920     PERFORM 2000-RECONCILE-TOTALS
+000930     PERFORM 8000-TERMINATE
+000940     STOP RUN.
+000950
+000960 1000-INITIALIZE.
+000970     OPEN OUTPUT RECONCILE-REPORT
+000980     PERFORM 1100-READ-NR-TOTALS THRU
+000990             1100-READ-NR-TOTALS-EXIT
+001000     PERFORM 1200-READ-CD-TOTALS THRU
+001010             1200-READ-CD-TOTALS-EXIT.
+001020
+001030 1100-READ-NR-TOTALS.
+001040     OPEN INPUT NR-CONTROL-TOTALS
+001050     IF WS-NR-FILE-NOT-FOUND
+001060         GO TO 1100-READ-NR-TOTALS-EXIT
+001070     END-IF
+001080     READ NR-CONTROL-TOTALS
+001090         AT END
+001100             GO TO 1100-READ-NR-TOTALS-EXIT
+001110     END-READ
+001120     SET NR-TOTALS-AVAILABLE TO TRUE
+001130     CLOSE NR-CONTROL-TOTALS.
+001140 1100-READ-NR-TOTALS-EXIT.
+001150     EXIT.
+001160
+001170 1200-READ-CD-TOTALS.
+001180     OPEN INPUT CD-CONTROL-TOTALS
+001190     IF WS-CD-FILE-NOT-FOUND
+001200         GO TO 1200-READ-CD-TOTALS-EXIT
+001210     END-IF
+001220     READ CD-CONTROL-TOTALS
+001230         AT END
+001240             GO TO 1200-READ-CD-TOTALS-EXIT
+001250     END-READ
+001260     SET CD-TOTALS-AVAILABLE TO TRUE
+001270     CLOSE CD-CONTROL-TOTALS.
+001280 1200-READ-CD-TOTALS-EXIT.
+001290     EXIT.
+001300
+001310 2000-RECONCILE-TOTALS.
+001320     IF NR-TOTALS-AVAILABLE
+001330         COMPUTE WS-NR-ACCOUNTED-FOR =
+001340             NR-CT-RECORDS-WRITTEN + NR-CT-RECORDS-REJECTED
+001350         IF WS-NR-ACCOUNTED-FOR = NR-CT-RECORDS-READ
+001360             SET NR-TOTALS-TIE TO TRUE
+001370         END-IF
+001380         PERFORM 2100-WRITE-NR-DETAIL-LINE
+001390     ELSE
+001400         MOVE "RECIPROCAL JOB HAS NOT RUN - NO NRCTLTOT FOUND"
+001410             TO WS-REPORT-LINE
+001420         WRITE RECONCILE-REPORT-RECORD FROM WS-REPORT-LINE
+001430     END-IF
+001440     IF CD-TOTALS-AVAILABLE
+001450         COMPUTE WS-CD-ACCOUNTED-FOR =
+001460             CD-CT-RECORDS-WRITTEN + CD-CT-RECORDS-REJECTED
+001470         IF WS-CD-ACCOUNTED-FOR = CD-CT-RECORDS-READ
+001480             SET CD-TOTALS-TIE TO TRUE
+001490         END-IF
+001500         PERFORM 2200-WRITE-CD-DETAIL-LINE
+001510     ELSE
+001520         MOVE "EMPLOYEE MASTER JOB HAS NOT RUN - NO CDCTLTOT"
+001530             TO WS-REPORT-LINE
+001540         WRITE RECONCILE-REPORT-RECORD FROM WS-REPORT-LINE
+001550     END-IF.
+001560
+001570 2100-WRITE-NR-DETAIL-LINE.
+001580     MOVE SPACES            TO WS-DETAIL-LINE
+001590     MOVE NR-CT-JOB-NAME    TO WD-JOB-NAME
+001600     MOVE NR-CT-RECORDS-READ     TO WD-READ
+001610     MOVE NR-CT-RECORDS-WRITTEN  TO WD-WRITTEN
+001620     MOVE NR-CT-RECORDS-REJECTED TO WD-REJECTED
+001630     IF NR-TOTALS-TIE
+001640         MOVE "YES" TO WD-TIE
+001650     ELSE
+001660         MOVE "NO"  TO WD-TIE
+001670     END-IF
+001680     WRITE RECONCILE-REPORT-RECORD FROM WS-DETAIL-LINE.
+001690
+001700 2200-WRITE-CD-DETAIL-LINE.
+001710     MOVE SPACES            TO WS-DETAIL-LINE
+001720     MOVE CD-CT-JOB-NAME    TO WD-JOB-NAME
+001730     MOVE CD-CT-RECORDS-READ     TO WD-READ
+001740     MOVE CD-CT-RECORDS-WRITTEN  TO WD-WRITTEN
+001750     MOVE CD-CT-RECORDS-REJECTED TO WD-REJECTED
+001760     IF CD-TOTALS-TIE
+001770         MOVE "YES" TO WD-TIE
+001780     ELSE
+001790         MOVE "NO"  TO WD-TIE
+001800     END-IF
+001810     WRITE RECONCILE-REPORT-RECORD FROM WS-DETAIL-LINE.
+001820
+001830 8000-TERMINATE.
+001840     CLOSE RECONCILE-REPORT.

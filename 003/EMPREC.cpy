@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------*
+000020* EMPREC - Employee master record, keyed by SSN.           *
+000030*----------------------------------------------------------*
+000080 01  EMPLOYEE-MASTER-RECORD.
+000090     05  EM-SSN-KEY              PIC X(09).
+000100     05  EM-SSN-BREAKDOWN REDEFINES EM-SSN-KEY.
+000110         10  EM-SSN-A            PIC 9(03).
+000120         10  EM-SSN-B            PIC 9(02).
+000130         10  EM-SSN-C            PIC 9(04).
+000140     05  EM-FNAME                PIC X(10).
+000150     05  EM-LNAME                PIC X(10).
+000160     05  EM-CITY                 PIC X(10).
+000162     05  EM-STREET               PIC X(20).
+000164     05  EM-STATE                PIC X(02).
+000166     05  EM-ZIP                  PIC X(09).
+000170     05  FILLER                  PIC X(05).

@@ -1,42 +1,663 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. ComplexData.
-      *> How to write a file     
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-      *> Some complex data type, notice the "02", "03" levels
-           01  Employee.
-               02 fname     PIC X(10).
-               02 lname     PIC X(10).
-               02 SSN.
-                   03 A     PIC 999.
-                   03 B     PIC 99.
-                   03 C     PIC 9(4).
-               02 city      PIC X(10).
-           01 n-letters     PIC 9.
-
-       PROCEDURE DIVISION.           
-      *> Set the values of the fields.
-      *> this does not work
-           MOVE "Michael Smith     123456789 Portland" TO Employee
-           DISPLAY fname
-      
-      *> This works
-           MOVE "Michael   Smith     123456789Portland" TO Employee
-           DISPLAY fname ", " lname " SSN: "A "-" B "-" C
-
-      *> This works, too
-           MOVE "Michael" TO fname
-           MOVE "Smith" TO lname
-           MOVE "123456789" TO SSN
-           MOVE "Portland" TO city
-           DISPLAY fname ", " lname " SSN: "A "-" B "-" C
-
-      *> Another way
-           MOVE "Michael" TO fname
-           MOVE "Smith" TO lname
-           MOVE "123"  TO A
-           MOVE "45"   TO B
-           MOVE "6789" TO C
-           MOVE "Portland" TO city
-           DISPLAY fname ", " lname " SSN: "A "-" B "-" C.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ComplexData.
+000030 AUTHOR.        T. MASON.
+000040 INSTALLATION.  PERSONNEL SYSTEMS.
+000050 DATE-WRITTEN.  2024-03-04.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* Employee master maintenance.  Applies add/change/delete  *
+000090* transactions to the EMPLOYEE-MASTER indexed file keyed   *
+000100* on SSN, and logs every change to EMPLOYEE-AUDIT-LOG.     *
+000110*                                                          *
+000120* MODIFICATION HISTORY                                    *
+000130* 2026-08-09 TJM  Replaced the literal MOVE/DISPLAY demo   *
+000140*                 with real EMPLOYEE-MASTER maintenance    *
+000150*                 driven by EMPLOYEE-TRANSACTIONS.         *
+000151* 2026-08-09 TJM  Added EMPLOYEE-AUDIT-LOG: every field      *
+000152*                 changed on a CHANGE transaction, plus      *
+000153*                 every ADD and DELETE, is logged with the   *
+000154*                 old value, new value, timestamp and the    *
+000155*                 transaction code that drove it.  A CHANGE   *
+000156*                 can now also correct the SSN itself.        *
+000157* 2026-08-09 TJM  SSN is now masked to the last 4 digits on   *
+000158*                 DISPLAY output when MASK-SSN-ON-OUTPUT is   *
+000159*                 in effect; EMPLOYEE-AUDIT-LOG keeps the     *
+000160*                 full SSN since it is the traceability       *
+000161*                 record, not a distributed report.           *
+000162* 2026-08-09 TJM  Master record now carries a full mailing     *
+000163*                 address (street/state/zip); ADD populates    *
+000164*                 it and CHANGE updates it field-by-field,      *
+000165*                 audited like the other fields.                *
+000166* 2026-08-09 TJM  Writes a CONTROL-TOTALS record at          *
+000167*                 termination so a reconciliation run can    *
+000168*                 compare this job's counts against the      *
+000169*                 reciprocal batch job.                       *
+000170*----------------------------------------------------------*
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT EMPLOYEE-TRANSACTIONS ASSIGN TO "EMPTRAN"
+000220         ORGANIZATION IS LINE SEQUENTIAL.
+000230
+000240     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS RANDOM
+000270         RECORD KEY IS EM-SSN-KEY
+000280         FILE STATUS IS WS-MASTER-FILE-STATUS.
+000290
+000300     SELECT EMPLOYEE-TRANSACTION-REJECTS ASSIGN TO "EMPREJ"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000311
+000312     SELECT EMPLOYEE-AUDIT-LOG ASSIGN TO "EMPAUDIT"
+000313         ORGANIZATION IS LINE SEQUENTIAL.
+000314
+000315     SELECT MASK-PARM ASSIGN TO "MASKPARM"
+000316         ORGANIZATION IS LINE SEQUENTIAL
+000317         FILE STATUS   IS WS-MASK-FILE-STATUS.
+000318
+000319     SELECT CONTROL-TOTALS ASSIGN TO "CDCTLTOT"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000321
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  EMPLOYEE-TRANSACTIONS
+000360     RECORD CONTAINS 80 CHARACTERS.
+000370     COPY EMPTRAN.
+000380
+000390 FD  EMPLOYEE-MASTER
+000400     RECORD CONTAINS 75 CHARACTERS.
+000410     COPY EMPREC.
+000420
+000430 FD  EMPLOYEE-TRANSACTION-REJECTS
+000440     RECORD CONTAINS 80 CHARACTERS.
+000450 01  EMPLOYEE-TRANSACTION-REJECTS-RECORD    PIC X(80).
+000460
+000461 FD  EMPLOYEE-AUDIT-LOG
+000462     RECORD CONTAINS 80 CHARACTERS.
+000463 01  EMPLOYEE-AUDIT-LOG-RECORD   PIC X(80).
+000464
+000465*> One-character parameter card: "Y" masks SSN on DISPLAY
+000466*> output, "N" shows it in full.  A missing or blank card
+000467*> defaults to masked, which is the safer setting for a
+000468*> file that now holds real employee data.
+000469 FD  MASK-PARM
+000470     RECORD CONTAINS 1 CHARACTERS.
+000471 01  MASK-PARM-RECORD            PIC X(01).
+000472
+000473 FD  CONTROL-TOTALS
+000474     RECORD CONTAINS 80 CHARACTERS.
+000475     COPY CTLTOTAL.
+000476
+000480 WORKING-STORAGE SECTION.
+000481 01  WS-MASTER-FILE-STATUS       PIC X(02)    VALUE "00".
+000482     88  WS-MASTER-OPEN-OK           VALUE "00".
+000482
+000483 01  WS-MASK-FILE-STATUS         PIC X(02)    VALUE "00".
+000484     88  WS-MASK-FILE-NOT-FOUND      VALUE "35".
+000490
+000500 01  WS-SWITCHES.
+000510     05  WS-END-OF-TRANS-SW      PIC X(01)    VALUE "N".
+000520         88  END-OF-TRANSACTIONS     VALUE "Y".
+000530     05  WS-VALIDATION-SW        PIC X(01)    VALUE "Y".
+000540         88  TRANSACTION-IS-VALID    VALUE "Y".
+000550         88  TRANSACTION-IS-INVALID  VALUE "N".
+000551     05  WS-MASK-SW              PIC X(01)    VALUE "Y".
+000552         88  MASK-SSN-ON-OUTPUT      VALUE "Y".
+000553     05  WS-KEY-CHANGE-SW        PIC X(01)    VALUE "Y".
+000554         88  KEY-CHANGE-APPLIED      VALUE "Y".
+000555         88  KEY-CHANGE-REJECTED     VALUE "N".
+000556     05  WS-END-OF-MASK-SW       PIC X(01)    VALUE "N".
+000557         88  END-OF-MASK-CARD        VALUE "Y".
+000560
+000570 01  WS-REJECT-REASON            PIC X(40)    VALUE SPACES.
+000580
+000590 01  WS-COUNTERS.
+000600     05  WS-TRANS-READ           PIC 9(07)    VALUE 0.
+000610     05  WS-ADDS-APPLIED         PIC 9(07)    VALUE 0.
+000620     05  WS-CHANGES-APPLIED      PIC 9(07)    VALUE 0.
+000630     05  WS-DELETES-APPLIED      PIC 9(07)    VALUE 0.
+000640     05  WS-TRANS-REJECTED       PIC 9(07)    VALUE 0.
+000641     05  WS-TOTAL-WRITTEN        PIC 9(07)    VALUE 0.
+000650
+000660 01  WS-REJECT-LINE.
+000670     05  WJ-TRANS-CODE           PIC X(01).
+000680     05  FILLER                  PIC X(03)    VALUE SPACES.
+000690     05  WJ-SSN-KEY              PIC X(11).
+000700     05  FILLER                  PIC X(03)    VALUE SPACES.
+000710     05  WJ-REASON               PIC X(40).
+000720     05  FILLER                  PIC X(22)    VALUE SPACES.
+000721
+000722*> Working copy of the SSN currently on the master, held
+000723*> so a SSN-correction CHANGE can DELETE the old key after
+000724*> the new key has already overwritten EM-SSN-KEY.
+000725 01  WS-OLD-SSN-KEY              PIC X(09)    VALUE SPACES.
+000726
+000726*> Holds the master record while an SSN correction's new key
+000727*> is probed for a collision, so the record can be put back
+000728*> exactly as it was if the DELETE/WRITE turns out not to be
+000729*> safe to do.
+000730 01  WS-SAVED-MASTER-RECORD      PIC X(75)    VALUE SPACES.
+000731
+000732*> A CHANGE's field-level audit entries are staged here while
+000733*> 2410 applies them, and only flushed to EMPLOYEE-AUDIT-LOG
+000734*> once 2420 confirms the key change (if any) actually
+000735*> persisted - otherwise a rejected key change would leave
+000736*> audit records on file for field changes that never landed
+000737*> on EMPLOYEE-MASTER.
+000738 01  WS-AUDIT-BUFFER.
+000739     05  WS-AUDIT-BUFFER-COUNT   PIC 9(02)    VALUE 0.
+000740     05  WS-AUDIT-BUFFER-ENTRY OCCURS 7 TIMES
+000741                       INDEXED BY WS-AUDIT-IDX.
+000742         10  WAB-FIELD-NAME      PIC X(10).
+000743         10  WAB-OLD-VALUE       PIC X(20).
+000744         10  WAB-NEW-VALUE       PIC X(20).
+000745
+000727 01  WS-CURRENT-TIMESTAMP.
+000728     05  WS-CURRENT-DATE         PIC 9(08).
+000729     05  WS-CURRENT-TIME         PIC 9(06).
+000730
+000731 01  WS-AUDIT-LINE.
+000732     05  WA-DATE                 PIC 9(08).
+000733     05  FILLER                  PIC X(01)    VALUE SPACES.
+000734     05  WA-TIME                 PIC 9(06).
+000735     05  FILLER                  PIC X(01)    VALUE SPACES.
+000736     05  WA-TRANS-CODE           PIC X(01).
+000737     05  FILLER                  PIC X(01)    VALUE SPACES.
+000738     05  WA-SSN-KEY              PIC X(09).
+000739     05  FILLER                  PIC X(01)    VALUE SPACES.
+000740     05  WA-FIELD-NAME           PIC X(10).
+000741     05  FILLER                  PIC X(01)    VALUE SPACES.
+000742     05  WA-OLD-VALUE            PIC X(20).
+000743     05  FILLER                  PIC X(01)    VALUE SPACES.
+000744     05  WA-NEW-VALUE            PIC X(20).
+000745
+000746*> Mask WS-SSN-IN to WS-SSN-OUT per the MASK-PARM setting -
+000747*> "XXX-XX-nnnn" when masked, "nnn-nn-nnnn" when not.
+000747 01  WS-SSN-FORMAT.
+000748     05  WS-SSN-IN               PIC X(09).
+000749     05  WS-SSN-IN-BREAKDOWN REDEFINES WS-SSN-IN.
+000750         10  WS-SSN-IN-A         PIC X(03).
+000751         10  WS-SSN-IN-B         PIC X(02).
+000752         10  WS-SSN-IN-C         PIC X(04).
+000753     05  WS-SSN-OUT              PIC X(11).
+000754
+000755 01  WS-CONFIRM-ACTION           PIC X(07).
+000756
+000740 PROCEDURE DIVISION.
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE
+000770     PERFORM 2000-PROCESS-TRANSACTIONS THRU
+000780             2000-PROCESS-TRANSACTIONS-EXIT
+000790         UNTIL END-OF-TRANSACTIONS
+000800     PERFORM 8000-TERMINATE
+000810     STOP RUN.
+000820
+000830 1000-INITIALIZE.
+000840     OPEN INPUT  EMPLOYEE-TRANSACTIONS
+000850     OPEN I-O    EMPLOYEE-MASTER
+000851     IF NOT WS-MASTER-OPEN-OK
+000852         DISPLAY "EMPLOYEE MASTER OPEN FAILED - STATUS "
+000853             WS-MASTER-FILE-STATUS
+000854         STOP RUN
+000855     END-IF
+000860     OPEN OUTPUT EMPLOYEE-TRANSACTION-REJECTS
+000861     OPEN OUTPUT EMPLOYEE-AUDIT-LOG
+000862     PERFORM 1100-READ-MASK-PARM THRU
+000863             1100-READ-MASK-PARM-EXIT
+000870     PERFORM 2100-READ-TRANSACTION-RECORD.
+000880
+000881*> The mask parameter card is optional - a missing or blank
+000882*> card leaves MASK-SSN-ON-OUTPUT (the safer setting) in
+000883*> effect.
+000884 1100-READ-MASK-PARM.
+000885     OPEN INPUT MASK-PARM
+000886     IF WS-MASK-FILE-NOT-FOUND
+000887         GO TO 1100-READ-MASK-PARM-EXIT
+000888     END-IF
+000889     READ MASK-PARM
+000890         AT END
+000891             SET END-OF-MASK-CARD TO TRUE
+000892     END-READ
+000893     IF NOT END-OF-MASK-CARD
+000894         IF MASK-PARM-RECORD = "N"
+000895             MOVE "N" TO WS-MASK-SW
+000896         END-IF
+000897     END-IF
+000898     CLOSE MASK-PARM.
+000899 1100-READ-MASK-PARM-EXIT.
+000900     EXIT.
+000899
+000890 2000-PROCESS-TRANSACTIONS.
+000900     ADD 1 TO WS-TRANS-READ
+000910     PERFORM 2200-VALIDATE-TRANSACTION
+000920     IF TRANSACTION-IS-VALID
+000930         EVALUATE TRUE
+000940             WHEN ET-IS-ADD
+000950                 PERFORM 2300-PROCESS-ADD
+000960             WHEN ET-IS-CHANGE
+000970                 PERFORM 2400-PROCESS-CHANGE
+000980             WHEN ET-IS-DELETE
+000990                 PERFORM 2500-PROCESS-DELETE
+001000         END-EVALUATE
+001010     ELSE
+001020         ADD 1 TO WS-TRANS-REJECTED
+001030         PERFORM 2600-WRITE-REJECT-RECORD
+001040     END-IF
+001050     PERFORM 2100-READ-TRANSACTION-RECORD.
+001060 2000-PROCESS-TRANSACTIONS-EXIT.
+001070     EXIT.
+001080
+001090 2100-READ-TRANSACTION-RECORD.
+001100     READ EMPLOYEE-TRANSACTIONS
+001110         AT END
+001120             SET END-OF-TRANSACTIONS TO TRUE
+001130     END-READ.
+001140
+001150*> Trans code must be A/C/D and the SSN to look up must be
+001160*> nine digits.
+001170 2200-VALIDATE-TRANSACTION.
+001180     SET TRANSACTION-IS-VALID TO TRUE
+001190     MOVE SPACES TO WS-REJECT-REASON
+001200     IF NOT ET-IS-ADD AND NOT ET-IS-CHANGE AND NOT ET-IS-DELETE
+001210         SET TRANSACTION-IS-INVALID TO TRUE
+001220         MOVE "UNKNOWN TRANSACTION CODE - MUST BE A/C/D"
+001230             TO WS-REJECT-REASON
+001240     ELSE
+001250         IF ET-SSN-KEY IS NOT NUMERIC
+001260             SET TRANSACTION-IS-INVALID TO TRUE
+001270             MOVE "SSN ON TRANSACTION MUST BE 9 DIGITS"
+001280                 TO WS-REJECT-REASON
+001285         ELSE
+001286             IF ET-NEW-SSN-KEY NOT = SPACES AND
+001287                     ET-NEW-SSN-KEY IS NOT NUMERIC
+001287                 SET TRANSACTION-IS-INVALID TO TRUE
+001287                 MOVE "NEW SSN ON TRANSACTION MUST BE 9 DIGITS"
+001287                     TO WS-REJECT-REASON
+001288             END-IF
+001290         END-IF
+001300     END-IF.
+001310
+001320 2300-PROCESS-ADD.
+001330     MOVE ET-SSN-KEY TO EM-SSN-KEY
+001340     READ EMPLOYEE-MASTER
+001350         INVALID KEY
+001360             PERFORM 2310-ADD-NEW-RECORD
+001370         NOT INVALID KEY
+001380             MOVE "ADD - SSN ALREADY ON FILE" TO WS-REJECT-REASON
+001390             ADD 1 TO WS-TRANS-REJECTED
+001400             PERFORM 2600-WRITE-REJECT-RECORD
+001410     END-READ.
+001420
+001430 2310-ADD-NEW-RECORD.
+001440     MOVE ET-SSN-KEY  TO EM-SSN-KEY
+001450     MOVE ET-FNAME    TO EM-FNAME
+001460     MOVE ET-LNAME    TO EM-LNAME
+001470     MOVE ET-CITY     TO EM-CITY
+001471     MOVE ET-STREET   TO EM-STREET
+001472     MOVE ET-STATE    TO EM-STATE
+001473     MOVE ET-ZIP      TO EM-ZIP
+001480     WRITE EMPLOYEE-MASTER-RECORD
+001490         INVALID KEY
+001500             MOVE "ADD FAILED - WRITE ERROR" TO WS-REJECT-REASON
+001510             ADD 1 TO WS-TRANS-REJECTED
+001520             PERFORM 2600-WRITE-REJECT-RECORD
+001530         NOT INVALID KEY
+001540             ADD 1 TO WS-ADDS-APPLIED
+001541             PERFORM 2320-WRITE-ADD-AUDIT-TRAIL
+001545             MOVE "ADDED"   TO WS-CONFIRM-ACTION
+001546             PERFORM 2900-DISPLAY-CONFIRMATION
+001570     END-WRITE.
+001580
+001581*> One audit record per populated field on the new record -
+001582*> the same granularity a CHANGE logs at in 2410 below - so an
+001583*> ADD leaves a trail of what name and address came with the
+001584*> SSN, not just that an SSN was added.
+001585 2320-WRITE-ADD-AUDIT-TRAIL.
+001586     MOVE SPACES     TO WA-OLD-VALUE
+001587     MOVE "SSN"      TO WA-FIELD-NAME
+001588     MOVE EM-SSN-KEY TO WA-NEW-VALUE
+001589     PERFORM 2700-WRITE-AUDIT-RECORD
+001590     IF EM-FNAME NOT = SPACES
+001591         MOVE "FNAME"   TO WA-FIELD-NAME
+001592         MOVE EM-FNAME  TO WA-NEW-VALUE
+001593         PERFORM 2700-WRITE-AUDIT-RECORD
+001594     END-IF
+001595     IF EM-LNAME NOT = SPACES
+001596         MOVE "LNAME"   TO WA-FIELD-NAME
+001597         MOVE EM-LNAME  TO WA-NEW-VALUE
+001598         PERFORM 2700-WRITE-AUDIT-RECORD
+001599     END-IF
+001600     IF EM-CITY NOT = SPACES
+001601         MOVE "CITY"    TO WA-FIELD-NAME
+001602         MOVE EM-CITY   TO WA-NEW-VALUE
+001603         PERFORM 2700-WRITE-AUDIT-RECORD
+001604     END-IF
+001605     IF EM-STREET NOT = SPACES
+001606         MOVE "STREET"  TO WA-FIELD-NAME
+001607         MOVE EM-STREET TO WA-NEW-VALUE
+001608         PERFORM 2700-WRITE-AUDIT-RECORD
+001609     END-IF
+001610     IF EM-STATE NOT = SPACES
+001611         MOVE "STATE"   TO WA-FIELD-NAME
+001612         MOVE EM-STATE  TO WA-NEW-VALUE
+001613         PERFORM 2700-WRITE-AUDIT-RECORD
+001614     END-IF
+001615     IF EM-ZIP NOT = SPACES
+001616         MOVE "ZIP"     TO WA-FIELD-NAME
+001617         MOVE EM-ZIP    TO WA-NEW-VALUE
+001618         PERFORM 2700-WRITE-AUDIT-RECORD
+001619     END-IF.
+001620 2320-WRITE-ADD-AUDIT-TRAIL-EXIT.
+001621     EXIT.
+001622
+001590*> A CHANGE only touches the fields that arrive non-blank
+001600*> on the transaction; everything else on the master is
+001610*> left exactly as it was.
+001620 2400-PROCESS-CHANGE.
+001630     MOVE ET-SSN-KEY TO EM-SSN-KEY
+001640     READ EMPLOYEE-MASTER
+001650         INVALID KEY
+001660             MOVE "CHANGE - SSN NOT ON FILE" TO WS-REJECT-REASON
+001670             ADD 1 TO WS-TRANS-REJECTED
+001680             PERFORM 2600-WRITE-REJECT-RECORD
+001690         NOT INVALID KEY
+001691             MOVE EM-SSN-KEY TO WS-OLD-SSN-KEY
+001700             PERFORM 2410-APPLY-CHANGE-FIELDS
+001701             PERFORM 2420-APPLY-CHANGE-KEY
+001710             IF KEY-CHANGE-APPLIED
+001711                 PERFORM 2430-FLUSH-CHANGE-AUDIT-TRAIL THRU
+001712                         2430-FLUSH-CHANGE-AUDIT-TRAIL-EXIT
+001720                 ADD 1 TO WS-CHANGES-APPLIED
+001721                 MOVE "CHANGED" TO WS-CONFIRM-ACTION
+001722                 PERFORM 2900-DISPLAY-CONFIRMATION
+001723             ELSE
+001724                 ADD 1 TO WS-TRANS-REJECTED
+001725                 PERFORM 2600-WRITE-REJECT-RECORD
+001726             END-IF
+001750     END-READ.
+001760
+001770 2410-APPLY-CHANGE-FIELDS.
+001771     MOVE 0 TO WS-AUDIT-BUFFER-COUNT
+001780     IF ET-FNAME NOT = SPACES AND ET-FNAME NOT = EM-FNAME
+001781         MOVE "FNAME"   TO WA-FIELD-NAME
+001782         MOVE EM-FNAME  TO WA-OLD-VALUE
+001783         MOVE ET-FNAME  TO WA-NEW-VALUE
+001784         PERFORM 2411-BUFFER-AUDIT-ENTRY
+001790         MOVE ET-FNAME  TO EM-FNAME
+001800     END-IF
+001810     IF ET-LNAME NOT = SPACES AND ET-LNAME NOT = EM-LNAME
+001811         MOVE "LNAME"   TO WA-FIELD-NAME
+001812         MOVE EM-LNAME  TO WA-OLD-VALUE
+001813         MOVE ET-LNAME  TO WA-NEW-VALUE
+001814         PERFORM 2411-BUFFER-AUDIT-ENTRY
+001820         MOVE ET-LNAME  TO EM-LNAME
+001830     END-IF
+001840     IF ET-CITY NOT = SPACES AND ET-CITY NOT = EM-CITY
+001841         MOVE "CITY"    TO WA-FIELD-NAME
+001842         MOVE EM-CITY   TO WA-OLD-VALUE
+001843         MOVE ET-CITY   TO WA-NEW-VALUE
+001844         PERFORM 2411-BUFFER-AUDIT-ENTRY
+001850         MOVE ET-CITY   TO EM-CITY
+001860     END-IF
+001861     IF ET-STREET NOT = SPACES AND ET-STREET NOT = EM-STREET
+001862         MOVE "STREET"  TO WA-FIELD-NAME
+001863         MOVE EM-STREET TO WA-OLD-VALUE
+001864         MOVE ET-STREET TO WA-NEW-VALUE
+001865         PERFORM 2411-BUFFER-AUDIT-ENTRY
+001866         MOVE ET-STREET TO EM-STREET
+001867     END-IF
+001868     IF ET-STATE NOT = SPACES AND ET-STATE NOT = EM-STATE
+001869         MOVE "STATE"   TO WA-FIELD-NAME
+001870         MOVE EM-STATE  TO WA-OLD-VALUE
+001871         MOVE ET-STATE  TO WA-NEW-VALUE
+001872         PERFORM 2411-BUFFER-AUDIT-ENTRY
+001873         MOVE ET-STATE  TO EM-STATE
+001874     END-IF
+001875     IF ET-ZIP NOT = SPACES AND ET-ZIP NOT = EM-ZIP
+001876         MOVE "ZIP"     TO WA-FIELD-NAME
+001877         MOVE EM-ZIP    TO WA-OLD-VALUE
+001878         MOVE ET-ZIP    TO WA-NEW-VALUE
+001879         PERFORM 2411-BUFFER-AUDIT-ENTRY
+001880         MOVE ET-ZIP    TO EM-ZIP
+001881     END-IF.
+001882
+001883*> Stage one field-change entry in WS-AUDIT-BUFFER rather than
+001884*> writing it to EMPLOYEE-AUDIT-LOG immediately - 2420 may yet
+001885*> reject the whole transaction (a colliding new SSN), and a
+001886*> rejected transaction must not leave audit records behind
+001887*> for changes that never reached EMPLOYEE-MASTER.
+001888 2411-BUFFER-AUDIT-ENTRY.
+001889     ADD 1 TO WS-AUDIT-BUFFER-COUNT
+001890     MOVE WA-FIELD-NAME TO WAB-FIELD-NAME (WS-AUDIT-BUFFER-COUNT)
+001891     MOVE WA-OLD-VALUE  TO WAB-OLD-VALUE  (WS-AUDIT-BUFFER-COUNT)
+001892     MOVE WA-NEW-VALUE  TO WAB-NEW-VALUE  (WS-AUDIT-BUFFER-COUNT).
+001893 2411-BUFFER-AUDIT-ENTRY-EXIT.
+001894     EXIT.
+001861
+001862*> An SSN correction has to DELETE the record under the old
+001863*> key before it can be WRITEd back under the new one, with
+001864*> every other field already updated by 2410 above.  The new
+001865*> key is probed with a READ first, and the old record is
+001866*> saved so it can be put back untouched if that key turns out
+001867*> to already be on file - the DELETE only happens once the
+001868*> new key is known to be free, and the audit record is only
+001869*> written once the WRITE under the new key has succeeded.
+001870*> No key change just REWRITEs.
+001871 2420-APPLY-CHANGE-KEY.
+001872     SET KEY-CHANGE-APPLIED TO TRUE
+001873     IF ET-NEW-SSN-KEY = SPACES OR ET-NEW-SSN-KEY = WS-OLD-SSN-KEY
+001874         REWRITE EMPLOYEE-MASTER-RECORD
+001875             INVALID KEY
+001876                 SET KEY-CHANGE-REJECTED TO TRUE
+001876                 MOVE "CHANGE - REWRITE FAILED"
+001876                     TO WS-REJECT-REASON
+001877         END-REWRITE
+001878     ELSE
+001879         MOVE EMPLOYEE-MASTER-RECORD TO WS-SAVED-MASTER-RECORD
+001880         MOVE ET-NEW-SSN-KEY         TO EM-SSN-KEY
+001881         READ EMPLOYEE-MASTER
+001882             INVALID KEY
+001883                 MOVE WS-SAVED-MASTER-RECORD TO
+001884                     EMPLOYEE-MASTER-RECORD
+001885                 DELETE EMPLOYEE-MASTER RECORD
+001886                 MOVE ET-NEW-SSN-KEY TO EM-SSN-KEY
+001887                 WRITE EMPLOYEE-MASTER-RECORD
+001888                     INVALID KEY
+001889                         PERFORM 2421-RESTORE-OLD-MASTER-RECORD
+001890                         THRU 2421-RESTORE-OLD-MASTER-RECORD-EXIT
+001891                         SET KEY-CHANGE-REJECTED TO TRUE
+001892                         MOVE "CHANGE - SSN REWRITE FAILED"
+001893                             TO WS-REJECT-REASON
+001894                     NOT INVALID KEY
+001895                         MOVE "SSN"          TO WA-FIELD-NAME
+001896                         MOVE WS-OLD-SSN-KEY TO WA-OLD-VALUE
+001897                         MOVE ET-NEW-SSN-KEY TO WA-NEW-VALUE
+001898                         PERFORM 2411-BUFFER-AUDIT-ENTRY
+001899                 END-WRITE
+001900             NOT INVALID KEY
+001901                 MOVE WS-SAVED-MASTER-RECORD TO
+001902                     EMPLOYEE-MASTER-RECORD
+001903                 SET KEY-CHANGE-REJECTED TO TRUE
+001904                 MOVE "CHANGE - NEW SSN ALREADY ON FILE"
+001905                     TO WS-REJECT-REASON
+001906         END-READ
+001907     END-IF.
+001908
+001909*> The new-key WRITE above failed after the old-key record was
+001910*> already DELETEd - put it back under the old key so a failed
+001911*> SSN correction cannot make the employee vanish from the
+001912*> master entirely.  This should only fire on a genuine I/O
+001913*> failure, since the new key was just confirmed free by the
+001914*> READ that preceded the DELETE.
+001915 2421-RESTORE-OLD-MASTER-RECORD.
+001916     MOVE WS-SAVED-MASTER-RECORD TO EMPLOYEE-MASTER-RECORD
+001917     WRITE EMPLOYEE-MASTER-RECORD
+001918         INVALID KEY
+001919             DISPLAY "EMPLOYEE MASTER RECORD " WS-OLD-SSN-KEY
+001920                 " COULD NOT BE RESTORED AFTER FAILED SSN CHANGE"
+001921     END-WRITE.
+001922 2421-RESTORE-OLD-MASTER-RECORD-EXIT.
+001923     EXIT.
+001924
+001925*> Flushes WS-AUDIT-BUFFER to EMPLOYEE-AUDIT-LOG - called only
+001926*> once 2420 has confirmed the transaction's key change (if any)
+001927*> actually persisted, so the audit trail never shows a field
+001928*> change that was rejected along with the rest of the
+001929*> transaction.
+001930 2430-FLUSH-CHANGE-AUDIT-TRAIL.
+001931     SET WS-AUDIT-IDX TO 1
+001932     PERFORM 2431-WRITE-BUFFERED-AUDIT-ENTRY THRU
+001933             2431-WRITE-BUFFERED-AUDIT-ENTRY-EXIT
+001934         UNTIL WS-AUDIT-IDX > WS-AUDIT-BUFFER-COUNT.
+001935 2430-FLUSH-CHANGE-AUDIT-TRAIL-EXIT.
+001936     EXIT.
+001937
+001938 2431-WRITE-BUFFERED-AUDIT-ENTRY.
+001939     MOVE WAB-FIELD-NAME (WS-AUDIT-IDX) TO WA-FIELD-NAME
+001940     MOVE WAB-OLD-VALUE  (WS-AUDIT-IDX) TO WA-OLD-VALUE
+001941     MOVE WAB-NEW-VALUE  (WS-AUDIT-IDX) TO WA-NEW-VALUE
+001942     PERFORM 2700-WRITE-AUDIT-RECORD
+001943     SET WS-AUDIT-IDX UP BY 1.
+001944 2431-WRITE-BUFFERED-AUDIT-ENTRY-EXIT.
+001945     EXIT.
+001870
+001880 2500-PROCESS-DELETE.
+001890     MOVE ET-SSN-KEY TO EM-SSN-KEY
+001900     READ EMPLOYEE-MASTER
+001910         INVALID KEY
+001920             MOVE "DELETE - SSN NOT ON FILE" TO WS-REJECT-REASON
+001930             ADD 1 TO WS-TRANS-REJECTED
+001940             PERFORM 2600-WRITE-REJECT-RECORD
+001950         NOT INVALID KEY
+001960             DELETE EMPLOYEE-MASTER RECORD
+001961                 INVALID KEY
+001962                     MOVE "DELETE FAILED - DELETE ERROR"
+001963                         TO WS-REJECT-REASON
+001964                     ADD 1 TO WS-TRANS-REJECTED
+001965                     PERFORM 2600-WRITE-REJECT-RECORD
+001966                 NOT INVALID KEY
+001967                     PERFORM 2510-WRITE-DELETE-AUDIT-TRAIL
+001968                     ADD 1 TO WS-DELETES-APPLIED
+001969                     MOVE "DELETED" TO WS-CONFIRM-ACTION
+001970                     PERFORM 2900-DISPLAY-CONFIRMATION
+001971             END-DELETE
+002000     END-READ.
+002010
+002011*> One audit record per field the record is carrying away with
+002012*> it, the same granularity ADD/CHANGE log at, so the trail can
+002013*> reconstruct the whole record even though it is gone from the
+002014*> master.  Called only after the DELETE has succeeded - the
+002015*> record's fields are still in EMPLOYEE-MASTER's record area,
+002016*> DELETE does not clear it, only removes the row from the file.
+002016 2510-WRITE-DELETE-AUDIT-TRAIL.
+002017     MOVE SPACES     TO WA-NEW-VALUE
+002018     MOVE "SSN"      TO WA-FIELD-NAME
+002018     MOVE EM-SSN-KEY TO WA-OLD-VALUE
+002018     PERFORM 2700-WRITE-AUDIT-RECORD
+002018     IF EM-FNAME NOT = SPACES
+002018         MOVE "FNAME"   TO WA-FIELD-NAME
+002018         MOVE EM-FNAME  TO WA-OLD-VALUE
+002018         PERFORM 2700-WRITE-AUDIT-RECORD
+002018     END-IF
+002018     IF EM-LNAME NOT = SPACES
+002018         MOVE "LNAME"   TO WA-FIELD-NAME
+002018         MOVE EM-LNAME  TO WA-OLD-VALUE
+002018         PERFORM 2700-WRITE-AUDIT-RECORD
+002018     END-IF
+002018     IF EM-CITY NOT = SPACES
+002018         MOVE "CITY"    TO WA-FIELD-NAME
+002018         MOVE EM-CITY   TO WA-OLD-VALUE
+002018         PERFORM 2700-WRITE-AUDIT-RECORD
+002018     END-IF
+002018     IF EM-STREET NOT = SPACES
+002018         MOVE "STREET"  TO WA-FIELD-NAME
+002018         MOVE EM-STREET TO WA-OLD-VALUE
+002018         PERFORM 2700-WRITE-AUDIT-RECORD
+002018     END-IF
+002018     IF EM-STATE NOT = SPACES
+002018         MOVE "STATE"   TO WA-FIELD-NAME
+002018         MOVE EM-STATE  TO WA-OLD-VALUE
+002018         PERFORM 2700-WRITE-AUDIT-RECORD
+002018     END-IF
+002018     IF EM-ZIP NOT = SPACES
+002018         MOVE "ZIP"     TO WA-FIELD-NAME
+002018         MOVE EM-ZIP    TO WA-OLD-VALUE
+002018         PERFORM 2700-WRITE-AUDIT-RECORD
+002018     END-IF.
+002019 2510-WRITE-DELETE-AUDIT-TRAIL-EXIT.
+002019     EXIT.
+002020
+002020 2600-WRITE-REJECT-RECORD.
+002030     MOVE SPACES           TO WS-REJECT-LINE
+002040     MOVE ET-TRANS-CODE    TO WJ-TRANS-CODE
+002041     MOVE ET-SSN-KEY       TO WS-SSN-IN
+002042     PERFORM 2800-FORMAT-SSN-DISPLAY
+002043     MOVE WS-SSN-OUT       TO WJ-SSN-KEY
+002060     MOVE WS-REJECT-REASON TO WJ-REASON
+002070     WRITE EMPLOYEE-TRANSACTION-REJECTS-RECORD
+002080         FROM WS-REJECT-LINE.
+002090
+002091*> Write one EMPLOYEE-AUDIT-LOG record from WA-FIELD-NAME/
+002092*> WA-OLD-VALUE/WA-NEW-VALUE - the caller fills those and
+002093*> EM-SSN-KEY identifies the employee.
+002094 2700-WRITE-AUDIT-RECORD.
+002095     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002096     ACCEPT WS-CURRENT-TIME FROM TIME
+002097     MOVE SPACES           TO WS-AUDIT-LINE
+002098     MOVE WS-CURRENT-DATE  TO WA-DATE
+002099     MOVE WS-CURRENT-TIME  TO WA-TIME
+002100     MOVE ET-TRANS-CODE    TO WA-TRANS-CODE
+002101     MOVE EM-SSN-KEY       TO WA-SSN-KEY
+002102     WRITE EMPLOYEE-AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+002103
+002104*> Builds WS-SSN-OUT from WS-SSN-IN - "XXX-XX-nnnn" when
+002105*> MASK-SSN-ON-OUTPUT is in effect, the full SSN otherwise.
+002106*> The caller MOVEs EM-SSN-KEY TO WS-SSN-IN before the PERFORM.
+002107 2800-FORMAT-SSN-DISPLAY.
+002108     IF MASK-SSN-ON-OUTPUT
+002109         MOVE "XXX-XX-" TO WS-SSN-OUT
+002110         MOVE WS-SSN-IN-C TO WS-SSN-OUT (8:4)
+002111     ELSE
+002112         MOVE SPACES TO WS-SSN-OUT
+002113         STRING WS-SSN-IN-A "-" WS-SSN-IN-B "-" WS-SSN-IN-C
+002114             DELIMITED BY SIZE INTO WS-SSN-OUT
+002115     END-IF.
+002116
+002117*> Common confirmation line for ADD/CHANGE/DELETE - the caller
+002118*> MOVEs "ADDED"/"CHANGED"/"DELETED" TO WS-CONFIRM-ACTION first.
+002118 2900-DISPLAY-CONFIRMATION.
+002119     MOVE EM-SSN-KEY TO WS-SSN-IN
+002120     PERFORM 2800-FORMAT-SSN-DISPLAY
+002121     DISPLAY EM-FNAME ", " EM-LNAME " " WS-CONFIRM-ACTION
+002122         ", SSN: " WS-SSN-OUT.
+002123
+002110 8000-TERMINATE.
+002120     CLOSE EMPLOYEE-TRANSACTIONS
+002130     CLOSE EMPLOYEE-MASTER
+002140     CLOSE EMPLOYEE-TRANSACTION-REJECTS
+002141     CLOSE EMPLOYEE-AUDIT-LOG
+002150     DISPLAY "TRANSACTIONS READ:     " WS-TRANS-READ
+002150     DISPLAY "ADDS APPLIED:           " WS-ADDS-APPLIED
+002160     DISPLAY "CHANGES APPLIED:        " WS-CHANGES-APPLIED
+002170     DISPLAY "DELETES APPLIED:        " WS-DELETES-APPLIED
+002180     DISPLAY "TRANSACTIONS REJECTED:  " WS-TRANS-REJECTED
+002181     PERFORM 8100-WRITE-CONTROL-TOTALS THRU
+002182             8100-WRITE-CONTROL-TOTALS-EXIT.
+002183
+002184*> One control-total record for this run, for a later
+002185*> reconciliation run to compare against the reciprocal
+002186*> batch job.
+002187 8100-WRITE-CONTROL-TOTALS.
+002188     COMPUTE WS-TOTAL-WRITTEN = WS-ADDS-APPLIED
+002189         + WS-CHANGES-APPLIED + WS-DELETES-APPLIED
+002190     OPEN OUTPUT CONTROL-TOTALS
+002191     MOVE SPACES          TO CONTROL-TOTAL-RECORD
+002192     MOVE "COMPLEXDATA"   TO CT-JOB-NAME
+002193     MOVE WS-TRANS-READ   TO CT-RECORDS-READ
+002194     MOVE WS-TOTAL-WRITTEN TO CT-RECORDS-WRITTEN
+002195     MOVE WS-TRANS-REJECTED TO CT-RECORDS-REJECTED
+002196     WRITE CONTROL-TOTAL-RECORD
+002197     CLOSE CONTROL-TOTALS.
+002198 8100-WRITE-CONTROL-TOTALS-EXIT.
+002199     EXIT.

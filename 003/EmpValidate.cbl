@@ -0,0 +1,243 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EmpValidate.
+000030 AUTHOR.        T. MASON.
+000040 INSTALLATION.  PERSONNEL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* Nightly scan of EMPLOYEE-MASTER that reports SSNs that    *
+000090* look wrong (all-zero group, known-invalid prefixes),      *
+000100* SSNs that appear on more than one record, and records     *
+000110* with a blank first or last name.  Run after the day's     *
+000120* EMPLOYEE-TRANSACTIONS have been applied.                  *
+000130*                                                          *
+000140* MODIFICATION HISTORY                                    *
+000150* 2026-08-09 TJM  Original validation/exception report.    *
+000160*----------------------------------------------------------*
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS SEQUENTIAL
+000240         RECORD KEY IS EM-SSN-KEY
+000250         FILE STATUS IS WS-MASTER-FILE-STATUS.
+000260
+000270     SELECT EMPLOYEE-EXCEPTIONS ASSIGN TO "EMPEXCP"
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+000281
+000282     SELECT MASK-PARM ASSIGN TO "MASKPARM"
+000283         ORGANIZATION IS LINE SEQUENTIAL
+000284         FILE STATUS   IS WS-MASK-FILE-STATUS.
+000290
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  EMPLOYEE-MASTER
+000330     RECORD CONTAINS 75 CHARACTERS.
+000340     COPY EMPREC.
+000350
+000360 FD  EMPLOYEE-EXCEPTIONS
+000370     RECORD CONTAINS 80 CHARACTERS.
+000380 01  EMPLOYEE-EXCEPTIONS-RECORD  PIC X(80).
+000390
+000391*> One-character parameter card: "Y" masks SSN in the
+000392*> exception report, "N" shows it in full.  A missing or blank
+000393*> card defaults to masked, the same as ComplexData's MASKPARM.
+000394 FD  MASK-PARM
+000395     RECORD CONTAINS 1 CHARACTERS.
+000396 01  MASK-PARM-RECORD            PIC X(01).
+000397
+000400 WORKING-STORAGE SECTION.
+000410 01  WS-MASTER-FILE-STATUS       PIC X(02)    VALUE "00".
+000420     88  WS-MASTER-OPEN-OK           VALUE "00".
+000430
+000440 01  WS-SWITCHES.
+000450     05  WS-END-OF-MASTER-SW     PIC X(01)    VALUE "N".
+000460         88  END-OF-MASTER            VALUE "Y".
+000461     05  WS-MASK-SW              PIC X(01)    VALUE "Y".
+000462         88  MASK-SSN-ON-OUTPUT      VALUE "Y".
+000463     05  WS-END-OF-MASK-SW       PIC X(01)    VALUE "N".
+000464         88  END-OF-MASK-CARD        VALUE "Y".
+000470
+000471 01  WS-MASK-FILE-STATUS         PIC X(02)    VALUE "00".
+000472     88  WS-MASK-FILE-NOT-FOUND      VALUE "35".
+000480 01  WS-COUNTERS.
+000490     05  WS-RECORDS-READ         PIC 9(07)    VALUE 0.
+000500     05  WS-EXCEPTIONS-WRITTEN   PIC 9(07)    VALUE 0.
+000510
+000520*> Known-invalid SSN prefixes: 000, 666 and 900-999 are not
+000530*> assigned by SSA and never belong on a real employee
+000540*> record.
+000550 01  WS-EXCEPTION-LINE.
+000560     05  WX-SSN-KEY              PIC X(11).
+000570     05  FILLER                  PIC X(03)    VALUE SPACES.
+000580     05  WX-REASON               PIC X(40).
+000590     05  FILLER                  PIC X(26)    VALUE SPACES.
+000600
+000601*> Mask WS-SSN-IN to WS-SSN-OUT per the MASK-PARM setting -
+000602*> "XXX-XX-nnnn" when masked, "nnn-nn-nnnn" when not - same
+000603*> breakdown ComplexData uses for its own SSN-masking output.
+000604 01  WS-SSN-FORMAT.
+000605     05  WS-SSN-IN               PIC X(09).
+000606     05  WS-SSN-IN-BREAKDOWN REDEFINES WS-SSN-IN.
+000607         10  WS-SSN-IN-A         PIC X(03).
+000608         10  WS-SSN-IN-B         PIC X(02).
+000609         10  WS-SSN-IN-C         PIC X(04).
+000610     05  WS-SSN-OUT              PIC X(11).
+000610*> One table entry per SSN seen so far this run, used to spot
+000620*> a duplicate - this is a sequential master read, not an
+000630*> indexed lookup, so duplicates have to be caught here
+000640*> rather than by the file's own unique key.
+000650 01  WS-SEEN-TABLE.
+000660     05  WS-SEEN-COUNT           PIC 9(07)    VALUE 0.
+000670     05  WS-SEEN-ENTRY OCCURS 9999 TIMES
+000680                       INDEXED BY WS-SEEN-IDX.
+000690         10  WS-SEEN-SSN         PIC X(09).
+000700
+000710 01  WS-DUP-FLAG                 PIC X(01)    VALUE "N".
+000720     88  WS-SSN-IS-DUPLICATE         VALUE "Y".
+000721
+000722 01  WS-SEEN-TABLE-FULL-SW       PIC X(01)    VALUE "N".
+000723     88  SEEN-TABLE-IS-FULL          VALUE "Y".
+000730
+000740 PROCEDURE DIVISION.
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE
+000770     PERFORM 2000-PROCESS-MASTER THRU
+000780             2000-PROCESS-MASTER-EXIT
+000790         UNTIL END-OF-MASTER
+000800     PERFORM 8000-TERMINATE
+000810     STOP RUN.
+000820
+000830 1000-INITIALIZE.
+000840     OPEN INPUT  EMPLOYEE-MASTER
+000841     IF NOT WS-MASTER-OPEN-OK
+000842         DISPLAY "EMPLOYEE MASTER OPEN FAILED - STATUS "
+000843             WS-MASTER-FILE-STATUS
+000844         STOP RUN
+000845     END-IF
+000850     OPEN OUTPUT EMPLOYEE-EXCEPTIONS
+000851     PERFORM 1100-READ-MASK-PARM THRU
+000852             1100-READ-MASK-PARM-EXIT
+000860     PERFORM 2100-READ-MASTER-RECORD.
+000861
+000862*> The mask parameter card is optional - a missing or blank
+000863*> card leaves MASK-SSN-ON-OUTPUT (the safer setting) in
+000864*> effect.
+000865 1100-READ-MASK-PARM.
+000866     OPEN INPUT MASK-PARM
+000867     IF WS-MASK-FILE-NOT-FOUND
+000868         GO TO 1100-READ-MASK-PARM-EXIT
+000869     END-IF
+000870     READ MASK-PARM
+000871         AT END
+000872             SET END-OF-MASK-CARD TO TRUE
+000873     END-READ
+000874     IF NOT END-OF-MASK-CARD
+000875         IF MASK-PARM-RECORD = "N"
+000876             MOVE "N" TO WS-MASK-SW
+000877         END-IF
+000878     END-IF
+000879     CLOSE MASK-PARM.
+000880 1100-READ-MASK-PARM-EXIT.
+000881     EXIT.
+000870
+000880 2000-PROCESS-MASTER.
+000890     ADD 1 TO WS-RECORDS-READ
+000900     PERFORM 2200-CHECK-SSN-PATTERN
+000910     PERFORM 2300-CHECK-DUPLICATE-SSN
+000920     PERFORM 2400-CHECK-BLANK-NAMES
+000930     PERFORM 2100-READ-MASTER-RECORD.
+000940 2000-PROCESS-MASTER-EXIT.
+000950     EXIT.
+000960
+000970 2100-READ-MASTER-RECORD.
+000980     READ EMPLOYEE-MASTER NEXT RECORD
+000990         AT END
+001000             SET END-OF-MASTER TO TRUE
+001010     END-READ.
+001020
+001030*> All-zero group (area, group or serial) or a known-invalid
+001040*> prefix - neither is a pattern SSA ever assigns.
+001050 2200-CHECK-SSN-PATTERN.
+001060     IF EM-SSN-A = 0 OR EM-SSN-B = 0 OR EM-SSN-C = 0
+001070         MOVE "SSN HAS AN ALL-ZERO GROUP" TO WX-REASON
+001080         PERFORM 2600-WRITE-EXCEPTION-RECORD
+001090     ELSE
+001100         IF EM-SSN-A = 666 OR EM-SSN-A >= 900
+001110             MOVE "SSN HAS AN INVALID PREFIX" TO WX-REASON
+001120             PERFORM 2600-WRITE-EXCEPTION-RECORD
+001130         END-IF
+001140     END-IF.
+001150
+001160 2300-CHECK-DUPLICATE-SSN.
+001170     MOVE "N" TO WS-DUP-FLAG
+001180     SET WS-SEEN-IDX TO 1
+001190     PERFORM 2310-SEARCH-SEEN-TABLE THRU
+001195             2310-SEARCH-SEEN-TABLE-EXIT
+001200         UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+001250     IF WS-SSN-IS-DUPLICATE
+001260         MOVE "SSN IS DUPLICATED ON ANOTHER RECORD" TO WX-REASON
+001270         PERFORM 2600-WRITE-EXCEPTION-RECORD
+001271     ELSE
+001272         IF WS-SEEN-COUNT < 9999
+001273             ADD 1 TO WS-SEEN-COUNT
+001274             MOVE EM-SSN-KEY TO WS-SEEN-SSN (WS-SEEN-COUNT)
+001275         ELSE
+001276             IF NOT SEEN-TABLE-IS-FULL
+001277                 SET SEEN-TABLE-IS-FULL TO TRUE
+001278                 MOVE "SSN DUP-CHECK TABLE FULL - NOT TRACKED"
+001279                     TO WX-REASON
+001280                 PERFORM 2600-WRITE-EXCEPTION-RECORD
+001281             END-IF
+001282         END-IF
+001283     END-IF.
+001320
+001321*> One pass through the seen-SSN table so far this run.
+001322*> Stops early (by driving the index past WS-SEEN-COUNT) as
+001323*> soon as a match is found, same as a SEARCH would.
+001330 2310-SEARCH-SEEN-TABLE.
+001340     IF WS-SEEN-SSN (WS-SEEN-IDX) = EM-SSN-KEY
+001350         SET WS-SSN-IS-DUPLICATE TO TRUE
+001360         SET WS-SEEN-IDX TO WS-SEEN-COUNT
+001370     END-IF
+001380     SET WS-SEEN-IDX UP BY 1.
+001390 2310-SEARCH-SEEN-TABLE-EXIT.
+001400     EXIT.
+001410
+001330 2400-CHECK-BLANK-NAMES.
+001340     IF EM-FNAME = SPACES
+001350         MOVE "FIRST NAME IS BLANK" TO WX-REASON
+001360         PERFORM 2600-WRITE-EXCEPTION-RECORD
+001370     END-IF
+001380     IF EM-LNAME = SPACES
+001390         MOVE "LAST NAME IS BLANK" TO WX-REASON
+001400         PERFORM 2600-WRITE-EXCEPTION-RECORD
+001410     END-IF.
+001420
+001430 2600-WRITE-EXCEPTION-RECORD.
+001440     MOVE SPACES      TO WS-EXCEPTION-LINE
+001441     MOVE EM-SSN-KEY  TO WS-SSN-IN
+001442     PERFORM 2800-FORMAT-SSN-DISPLAY
+001443     MOVE WS-SSN-OUT  TO WX-SSN-KEY
+001460     WRITE EMPLOYEE-EXCEPTIONS-RECORD FROM WS-EXCEPTION-LINE
+001470     ADD 1 TO WS-EXCEPTIONS-WRITTEN.
+001480
+001481*> Builds WS-SSN-OUT from WS-SSN-IN - "XXX-XX-nnnn" when
+001482*> MASK-SSN-ON-OUTPUT is in effect, the full SSN otherwise.
+001483*> The caller MOVEs EM-SSN-KEY TO WS-SSN-IN before the PERFORM.
+001484 2800-FORMAT-SSN-DISPLAY.
+001485     IF MASK-SSN-ON-OUTPUT
+001486         MOVE "XXX-XX-" TO WS-SSN-OUT
+001487         MOVE WS-SSN-IN-C TO WS-SSN-OUT (8:4)
+001488     ELSE
+001489         MOVE SPACES TO WS-SSN-OUT
+001490         STRING WS-SSN-IN-A "-" WS-SSN-IN-B "-" WS-SSN-IN-C
+001491             DELIMITED BY SIZE INTO WS-SSN-OUT
+001492     END-IF.
+001490 8000-TERMINATE.
+001500     CLOSE EMPLOYEE-MASTER
+001510     CLOSE EMPLOYEE-EXCEPTIONS
+001520     DISPLAY "MASTER RECORDS READ:    " WS-RECORDS-READ
+001530     DISPLAY "EXCEPTIONS WRITTEN:     " WS-EXCEPTIONS-WRITTEN.

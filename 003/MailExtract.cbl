@@ -0,0 +1,116 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MailExtract.
+000030 AUTHOR.        T. MASON.
+000040 INSTALLATION.  PERSONNEL SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* Reads EMPLOYEE-MASTER and produces a fixed-format feed   *
+000090* of name and mailing address for the outside mailing      *
+000100* vendor.  Records with no street address on file are      *
+000110* skipped - the vendor has nothing to mail to them.         *
+000120*                                                          *
+000130* MODIFICATION HISTORY                                    *
+000140* 2026-08-09 TJM  Original mailing-extract interface.      *
+000150*----------------------------------------------------------*
+000160
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS EM-SSN-KEY
+000240         FILE STATUS IS WS-MASTER-FILE-STATUS.
+000250
+000260     SELECT MAIL-EXTRACT ASSIGN TO "MAILEXT"
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  EMPLOYEE-MASTER
+000320     RECORD CONTAINS 75 CHARACTERS.
+000330     COPY EMPREC.
+000340
+000350 FD  MAIL-EXTRACT
+000360     RECORD CONTAINS 80 CHARACTERS.
+000370 01  MAIL-EXTRACT-RECORD.
+000380     05  ME-LNAME                PIC X(10).
+000390     05  FILLER                  PIC X(01)    VALUE SPACES.
+000400     05  ME-FNAME                PIC X(10).
+000410     05  FILLER                  PIC X(01)    VALUE SPACES.
+000420     05  ME-STREET               PIC X(20).
+000430     05  FILLER                  PIC X(01)    VALUE SPACES.
+000440     05  ME-CITY                 PIC X(10).
+000450     05  FILLER                  PIC X(01)    VALUE SPACES.
+000460     05  ME-STATE                PIC X(02).
+000470     05  FILLER                  PIC X(01)    VALUE SPACES.
+000480     05  ME-ZIP                  PIC X(09).
+000490     05  FILLER                  PIC X(14)    VALUE SPACES.
+000500
+000510 WORKING-STORAGE SECTION.
+000520 01  WS-MASTER-FILE-STATUS       PIC X(02)    VALUE "00".
+000530     88  WS-MASTER-OPEN-OK           VALUE "00".
+000540
+000550 01  WS-SWITCHES.
+000560     05  WS-END-OF-MASTER-SW     PIC X(01)    VALUE "N".
+000570         88  END-OF-MASTER           VALUE "Y".
+000580
+000590 01  WS-COUNTERS.
+000600     05  WS-RECORDS-READ         PIC 9(07)    VALUE 0.
+000610     05  WS-RECORDS-EXTRACTED    PIC 9(07)    VALUE 0.
+000620     05  WS-RECORDS-SKIPPED      PIC 9(07)    VALUE 0.
+000630
+000640 PROCEDURE DIVISION.
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE
+000670     PERFORM 2000-PROCESS-MASTER THRU
+000680             2000-PROCESS-MASTER-EXIT
+000690         UNTIL END-OF-MASTER
+000700     PERFORM 8000-TERMINATE
+000710     STOP RUN.
+000720
+000730 1000-INITIALIZE.
+000740     OPEN INPUT  EMPLOYEE-MASTER
+000741     IF NOT WS-MASTER-OPEN-OK
+000742         DISPLAY "EMPLOYEE MASTER OPEN FAILED - STATUS "
+000743             WS-MASTER-FILE-STATUS
+000744         STOP RUN
+000745     END-IF
+000750     OPEN OUTPUT MAIL-EXTRACT
+000760     PERFORM 2100-READ-MASTER-RECORD.
+000770
+000780 2000-PROCESS-MASTER.
+000790     ADD 1 TO WS-RECORDS-READ
+000800     IF EM-STREET = SPACES
+000810         ADD 1 TO WS-RECORDS-SKIPPED
+000820     ELSE
+000830         PERFORM 2200-WRITE-EXTRACT-RECORD
+000840         ADD 1 TO WS-RECORDS-EXTRACTED
+000850     END-IF
+000860     PERFORM 2100-READ-MASTER-RECORD.
+000870 2000-PROCESS-MASTER-EXIT.
+000880     EXIT.
+000890
+000900 2100-READ-MASTER-RECORD.
+000910     READ EMPLOYEE-MASTER NEXT RECORD
+000920         AT END
+000930             SET END-OF-MASTER TO TRUE
+000940     END-READ.
+000950
+000960 2200-WRITE-EXTRACT-RECORD.
+000970     MOVE SPACES      TO MAIL-EXTRACT-RECORD
+000980     MOVE EM-LNAME    TO ME-LNAME
+000990     MOVE EM-FNAME    TO ME-FNAME
+001000     MOVE EM-STREET   TO ME-STREET
+001010     MOVE EM-CITY     TO ME-CITY
+001020     MOVE EM-STATE    TO ME-STATE
+001030     MOVE EM-ZIP      TO ME-ZIP
+001040     WRITE MAIL-EXTRACT-RECORD.
+001050
+001060 8000-TERMINATE.
+001070     CLOSE EMPLOYEE-MASTER
+001080     CLOSE MAIL-EXTRACT
+001090     DISPLAY "MASTER RECORDS READ:    " WS-RECORDS-READ
+001100     DISPLAY "RECORDS EXTRACTED:      " WS-RECORDS-EXTRACTED
+001110     DISPLAY "RECORDS SKIPPED:        " WS-RECORDS-SKIPPED.

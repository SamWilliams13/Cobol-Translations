@@ -0,0 +1,20 @@
+000010*----------------------------------------------------------*
+000020* EMPTRAN - add/change/delete transaction against           *
+000030* EMPLOYEE-MASTER.  On a CHANGE, any field left blank is   *
+000040* left unchanged on the master; ET-NEW-SSN-KEY is only     *
+000050* used to correct an SSN already on file and is otherwise  *
+000060* left blank.                                               *
+000070*----------------------------------------------------------*
+000080 01  EMPLOYEE-TRANSACTION-RECORD.
+000090     05  ET-TRANS-CODE           PIC X(01).
+000100         88  ET-IS-ADD               VALUE "A".
+000110         88  ET-IS-CHANGE            VALUE "C".
+000120         88  ET-IS-DELETE            VALUE "D".
+000130     05  ET-SSN-KEY              PIC X(09).
+000140     05  ET-NEW-SSN-KEY          PIC X(09).
+000150     05  ET-FNAME                PIC X(10).
+000160     05  ET-LNAME                PIC X(10).
+000180     05  ET-CITY                 PIC X(10).
+000182     05  ET-STREET               PIC X(20).
+000184     05  ET-STATE                PIC X(02).
+000186     05  ET-ZIP                  PIC X(09).
